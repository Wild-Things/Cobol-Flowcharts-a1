@@ -10,13 +10,43 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * STOCK_IN, REJECT_OUT, EMP_OUT, CKPT_FILE and DEPT_MASTER are
+      * DD-style names: ops point the job at a different nightly extract
+      * by setting the matching environment variable before the run
+      * instead of editing source. The names use underscores, not
+      * hyphens, because a shell variable name cannot contain a hyphen.
            SELECT STOCK-FILE-IN
-           ASSIGN TO "..\.TXT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ASSIGN TO "STOCK_IN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STOCK-STATUS.
+
+           SELECT SORT-FILE
+           ASSIGN TO "SORTWK1".
+
+           SELECT REJECT-FILE
+           ASSIGN TO "REJECT_OUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT EMPLOYEE-FILE-OUT
+           ASSIGN TO "EMP_OUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EMPOUT-STATUS.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO "CKPT_FILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT DEPARTMENT-MASTER
+           ASSIGN TO "DEPT_MASTER"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS DM-DEPT-CODE
+           FILE STATUS IS WS-DEPT-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
-
+       FD  STOCK-FILE-IN.
        01 EMPLOYEE-RECORD.
            05 EMPLOYEE-ID PIC 9(6).
            05 DEPT-CODE PIC 9(3).
@@ -24,11 +54,511 @@
            05 FIRST-NAME PIC A(20).
            05 YEARS-SERVICE PIC 9(2)V9.
 
+       FD  REJECT-FILE.
+       01 REJECT-RECORD.
+           05 REJECT-DATA PIC X(52).
+           05 REJECT-REASON PIC X(40).
+
+       FD  EMPLOYEE-FILE-OUT.
+       01 EMPLOYEE-OUT-RECORD.
+           05 OUT-EMPLOYEE-ID PIC 9(6).
+           05 OUT-DEPT-CODE PIC 9(3).
+           05 OUT-DEPT-NAME PIC X(20).
+           05 OUT-LAST-NAME PIC A(20).
+           05 OUT-FIRST-NAME PIC A(20).
+           05 OUT-YEARS-SERVICE PIC 9(2)V9.
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-EMPLOYEE-ID PIC 9(6).
+           05 CKPT-FILE-ID PIC X(80).
+
+       FD  DEPARTMENT-MASTER.
+       01 DEPARTMENT-RECORD.
+           05 DM-DEPT-CODE PIC 9(3).
+           05 DM-DEPT-NAME PIC X(20).
+
+       SD  SORT-FILE.
+       01 SORT-RECORD.
+           05 SRT-EMPLOYEE-ID PIC 9(6).
+           05 SRT-DEPT-CODE PIC 9(3).
+           05 SRT-DEPT-NAME PIC X(20).
+           05 SRT-LAST-NAME PIC A(20).
+           05 SRT-FIRST-NAME PIC A(20).
+           05 SRT-YEARS-SERVICE PIC 9(2)V9.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-STOCK-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-DEPT-STATUS PIC XX.
+       01 WS-REJECT-STATUS PIC XX.
+       01 WS-EMPOUT-STATUS PIC XX.
+
+       01 WS-LOOKUP-DEPT-CODE PIC 9(3) VALUE ZERO.
+       01 WS-DEPT-NAME PIC X(20) VALUE SPACES.
+
+       01 WS-DEPT-MASTER-OPEN-SWITCH PIC X VALUE 'N'.
+           88 WS-DEPT-MASTER-OPEN VALUE 'Y'.
+
+       01 WS-STOCK-FILE-OPEN-SWITCH PIC X VALUE 'N'.
+           88 WS-STOCK-FILE-OPEN VALUE 'Y'.
+
+       01 WS-REJECT-FILE-OPEN-SWITCH PIC X VALUE 'N'.
+           88 WS-REJECT-FILE-OPEN VALUE 'Y'.
+
+       01 WS-EMPOUT-FILE-OPEN-SWITCH PIC X VALUE 'N'.
+           88 WS-EMPOUT-FILE-OPEN VALUE 'Y'.
+
+       01 WS-RESUMED-SWITCH PIC X VALUE 'N'.
+           88 WS-RESUMED-RUN VALUE 'Y'.
+
+       01 WS-TABLE-MAX PIC 9(5) VALUE 9999.
+
+       01 WS-SEEN-TABLE-FULL-SWITCH PIC X VALUE 'N'.
+           88 WS-SEEN-TABLE-FULL VALUE 'Y'.
+
+       01 WS-DUP-TABLE-FULL-SWITCH PIC X VALUE 'N'.
+           88 WS-DUP-TABLE-FULL VALUE 'Y'.
+
+       01 WS-ANNIV-TABLE-FULL-SWITCH PIC X VALUE 'N'.
+           88 WS-ANNIV-TABLE-FULL VALUE 'Y'.
+
+       01 WS-RUN-FILE-ID PIC X(80) VALUE SPACES.
+
+       01 WS-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-END-OF-FILE VALUE 'Y'.
+
+       01 WS-GENUINE-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-GENUINE-EOF VALUE 'Y'.
+
+       01 WS-CT-READ PIC 9(7) VALUE ZERO.
+
+       01 WS-ROSTER-EOF-SWITCH PIC X VALUE 'N'.
+           88 WS-ROSTER-EOF VALUE 'Y'.
+
+       01 WS-FIRST-DEPT-SWITCH PIC X VALUE 'Y'.
+           88 WS-FIRST-DEPT VALUE 'Y'.
+
+       01 WS-PREV-DEPT-CODE PIC 9(3) VALUE ZERO.
+       01 WS-DEPT-SUBTOTAL PIC 9(5)V9 VALUE ZERO.
+       01 WS-GRAND-TOTAL PIC 9(7)V9 VALUE ZERO.
+
+       01 WS-VALID-SWITCH PIC X VALUE 'Y'.
+           88 WS-VALID-RECORD VALUE 'Y'.
+
+       01 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+       01 WS-CT-REJECTED PIC 9(7) VALUE ZERO.
+       01 WS-CT-SKIPPED PIC 9(7) VALUE ZERO.
+
+       01 WS-TBL-IDX PIC 9(5) VALUE ZERO.
+
+       01 WS-SEEN-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-SEEN-TABLE.
+           05 WS-SEEN-ENTRY OCCURS 9999 TIMES PIC 9(6).
+
+       01 WS-DUP-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-DUP-TABLE.
+           05 WS-DUP-ENTRY OCCURS 9999 TIMES PIC 9(6).
+
+       01 WS-DUP-FOUND-SWITCH PIC X VALUE 'N'.
+           88 WS-DUP-FOUND VALUE 'Y'.
+
+       01 WS-CT-WRITTEN PIC 9(7) VALUE ZERO.
+
+       01 WS-ANNIV-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-ANNIV-TABLE.
+           05 WS-ANNIV-ENTRY OCCURS 9999 TIMES.
+               10 ANNIV-LAST-NAME PIC A(20).
+               10 ANNIV-FIRST-NAME PIC A(20).
+               10 ANNIV-DEPT-CODE PIC 9(3).
+               10 ANNIV-YEARS PIC 9(2)V9.
+
+       01 WS-LAST-CKPT-ID PIC 9(6) VALUE ZERO.
+       01 WS-CKPT-COUNTER PIC 9(5) VALUE ZERO.
+      * A restart resumes right after WS-LAST-CKPT-ID, so anything
+      * written to EMPLOYEE-FILE-OUT/REJECT-FILE after the last
+      * on-disk checkpoint would otherwise be reprocessed and
+      * re-appended as a duplicate. The interval is 1 (checkpoint
+      * after every record, accepted or rejected) so that window
+      * cannot open; raising it re-introduces that exposure.
+       01 WS-CKPT-INTERVAL PIC 9(5) VALUE 1.
+
+       01 WS-SKIP-SWITCH PIC X VALUE 'N'.
+           88 WS-SKIPPING VALUE 'Y'.
+
+       01 WS-CT-YEARS-TOTAL PIC 9(8)V9 VALUE ZERO.
+       01 WS-CT-AVG-YEARS PIC 9(6)V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "Hello world"
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-FILE
+           IF WS-GENUINE-EOF
+               IF WS-SKIPPING
+                   DISPLAY "ERROR: CHECKPOINT EMPLOYEE-ID "
+                       WS-LAST-CKPT-ID " NEVER FOUND IN STOCK-FILE-IN"
+                   DISPLAY "       ENTIRE RUN WAS SKIPPED - CHECKPOINT "
+                       "LEFT INTACT, VERIFY THE EXTRACT AND RERUN"
+               ELSE
+                   PERFORM 2660-CLEAR-CHECKPOINT
+               END-IF
+           END-IF
+           PERFORM 4000-PRINT-DUPLICATE-REPORT
+           PERFORM 6000-PRINT-ANNIVERSARY-REPORT
+           IF WS-STOCK-FILE-OPEN
+               CLOSE STOCK-FILE-IN
+           END-IF
+           IF WS-EMPOUT-FILE-OPEN
+               CLOSE EMPLOYEE-FILE-OUT
+           END-IF
+           PERFORM 5000-PRINT-ROSTER-REPORT
+           PERFORM 9000-PRINT-CONTROL-TOTALS
+           PERFORM 9900-TERMINATE
            STOP RUN.
 
+       1000-INITIALIZE.
+           DISPLAY "STOCK_IN" UPON ENVIRONMENT-NAME
+           ACCEPT WS-RUN-FILE-ID FROM ENVIRONMENT-VALUE
+           PERFORM 1100-LOAD-CHECKPOINT
+           OPEN INPUT STOCK-FILE-IN
+           IF WS-STOCK-STATUS = "00"
+               SET WS-STOCK-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "ERROR: UNABLE TO OPEN STOCK-FILE-IN, STATUS="
+                   WS-STOCK-STATUS
+               SET WS-END-OF-FILE TO TRUE
+           END-IF
+           IF WS-STOCK-FILE-OPEN
+               IF WS-SKIPPING
+                   OPEN EXTEND REJECT-FILE
+                   OPEN EXTEND EMPLOYEE-FILE-OUT
+               ELSE
+                   OPEN OUTPUT REJECT-FILE
+                   OPEN OUTPUT EMPLOYEE-FILE-OUT
+               END-IF
+               IF WS-REJECT-STATUS = "00"
+                   SET WS-REJECT-FILE-OPEN TO TRUE
+               ELSE
+                   DISPLAY "ERROR: UNABLE TO OPEN REJECT-FILE, STATUS="
+                       WS-REJECT-STATUS
+                   SET WS-END-OF-FILE TO TRUE
+               END-IF
+               IF WS-EMPOUT-STATUS = "00"
+                   SET WS-EMPOUT-FILE-OPEN TO TRUE
+               ELSE
+                   DISPLAY "ERROR: CANNOT OPEN EMPLOYEE-FILE-OUT, "
+                       "STATUS=" WS-EMPOUT-STATUS
+                   SET WS-END-OF-FILE TO TRUE
+               END-IF
+           END-IF
+           OPEN INPUT DEPARTMENT-MASTER
+           IF WS-DEPT-STATUS = "00"
+               SET WS-DEPT-MASTER-OPEN TO TRUE
+           ELSE
+               DISPLAY "WARNING: DEPT-MASTER NOT AVAILABLE, STATUS "
+                   WS-DEPT-STATUS
+           END-IF.
+
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-FILE-ID = WS-RUN-FILE-ID
+                           MOVE CKPT-LAST-EMPLOYEE-ID TO WS-LAST-CKPT-ID
+                           IF WS-LAST-CKPT-ID > ZERO
+                               SET WS-SKIPPING TO TRUE
+                               SET WS-RESUMED-RUN TO TRUE
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-RECORDS.
+           READ STOCK-FILE-IN
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+                   SET WS-GENUINE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CT-READ
+                   IF WS-SKIPPING
+                       PERFORM 2050-CHECK-RESTART-POINT
+                   ELSE
+                       PERFORM 2100-VALIDATE-RECORD
+                       IF WS-VALID-RECORD
+                           PERFORM 2200-CHECK-DUPLICATE
+                           PERFORM 2300-CHECK-ANNIVERSARY
+                           PERFORM 2500-WRITE-OUTPUT-RECORD
+                       ELSE
+                           PERFORM 2700-WRITE-REJECT-RECORD
+                       END-IF
+                       MOVE EMPLOYEE-ID TO WS-LAST-CKPT-ID
+                       PERFORM 2600-CHECKPOINT-IF-DUE
+                   END-IF
+           END-READ.
+
+       2050-CHECK-RESTART-POINT.
+           ADD 1 TO WS-CT-SKIPPED
+           IF EMPLOYEE-ID = WS-LAST-CKPT-ID
+               MOVE 'N' TO WS-SKIP-SWITCH
+           END-IF.
+
+       2300-CHECK-ANNIVERSARY.
+           IF YEARS-SERVICE = 5.0 OR YEARS-SERVICE = 10.0
+              OR YEARS-SERVICE = 15.0 OR YEARS-SERVICE = 20.0
+              OR YEARS-SERVICE = 25.0
+               IF WS-ANNIV-COUNT < WS-TABLE-MAX
+                   ADD 1 TO WS-ANNIV-COUNT
+                   MOVE LAST-NAME TO ANNIV-LAST-NAME(WS-ANNIV-COUNT)
+                   MOVE FIRST-NAME TO ANNIV-FIRST-NAME(WS-ANNIV-COUNT)
+                   MOVE DEPT-CODE TO ANNIV-DEPT-CODE(WS-ANNIV-COUNT)
+                   MOVE YEARS-SERVICE TO ANNIV-YEARS(WS-ANNIV-COUNT)
+               ELSE
+                   IF NOT WS-ANNIV-TABLE-FULL
+                       SET WS-ANNIV-TABLE-FULL TO TRUE
+                       DISPLAY "WARNING: ANNIVERSARY TABLE FULL, "
+                           "FURTHER MILESTONES NOT RECORDED"
+                   END-IF
+               END-IF
+           END-IF.
+
+       6000-PRINT-ANNIVERSARY-REPORT.
+           DISPLAY " "
+           DISPLAY "===== LONG-SERVICE ANNIVERSARY REPORT ====="
+           IF WS-RESUMED-RUN
+               DISPLAY "*** PARTIAL - RESUMED FROM CHECKPOINT ***"
+           END-IF
+           IF WS-ANNIV-COUNT = ZERO
+               DISPLAY "NO SERVICE ANNIVERSARIES THIS RUN"
+           ELSE
+               PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                       UNTIL WS-TBL-IDX > WS-ANNIV-COUNT
+                   MOVE ANNIV-DEPT-CODE(WS-TBL-IDX)
+                       TO WS-LOOKUP-DEPT-CODE
+                   PERFORM 8300-GET-DEPT-NAME
+                   DISPLAY "  " ANNIV-LAST-NAME(WS-TBL-IDX) " "
+                       ANNIV-FIRST-NAME(WS-TBL-IDX) " DEPT "
+                       ANNIV-DEPT-CODE(WS-TBL-IDX) " " WS-DEPT-NAME
+                       " YEARS " ANNIV-YEARS(WS-TBL-IDX)
+               END-PERFORM
+           END-IF.
+
+       2500-WRITE-OUTPUT-RECORD.
+           MOVE EMPLOYEE-ID TO OUT-EMPLOYEE-ID
+           MOVE DEPT-CODE TO OUT-DEPT-CODE
+           MOVE DEPT-CODE TO WS-LOOKUP-DEPT-CODE
+           PERFORM 8300-GET-DEPT-NAME
+           MOVE WS-DEPT-NAME TO OUT-DEPT-NAME
+           MOVE LAST-NAME TO OUT-LAST-NAME
+           MOVE FIRST-NAME TO OUT-FIRST-NAME
+           MOVE YEARS-SERVICE TO OUT-YEARS-SERVICE
+           WRITE EMPLOYEE-OUT-RECORD
+           ADD 1 TO WS-CT-WRITTEN
+           ADD YEARS-SERVICE TO WS-CT-YEARS-TOTAL.
+
+       2600-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 2650-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-COUNTER
+           END-IF.
+
+       2650-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               MOVE WS-LAST-CKPT-ID TO CKPT-LAST-EMPLOYEE-ID
+               MOVE WS-RUN-FILE-ID TO CKPT-FILE-ID
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "WARNING: UNABLE TO OPEN CHECKPOINT-FILE FOR "
+                   "WRITE, STATUS=" WS-CKPT-STATUS
+           END-IF.
+
+       2660-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               MOVE ZERO TO CKPT-LAST-EMPLOYEE-ID
+               MOVE WS-RUN-FILE-ID TO CKPT-FILE-ID
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "WARNING: UNABLE TO OPEN CHECKPOINT-FILE TO "
+                   "CLEAR, STATUS=" WS-CKPT-STATUS
+           END-IF.
+
+       2200-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-FOUND-SWITCH
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                   UNTIL WS-TBL-IDX > WS-SEEN-COUNT
+                      OR WS-DUP-FOUND
+               IF WS-SEEN-ENTRY(WS-TBL-IDX) = EMPLOYEE-ID
+                   SET WS-DUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF WS-DUP-FOUND
+               IF WS-DUP-COUNT < WS-TABLE-MAX
+                   ADD 1 TO WS-DUP-COUNT
+                   MOVE EMPLOYEE-ID TO WS-DUP-ENTRY(WS-DUP-COUNT)
+               ELSE
+                   IF NOT WS-DUP-TABLE-FULL
+                       SET WS-DUP-TABLE-FULL TO TRUE
+                       DISPLAY "WARNING: DUPLICATE TABLE FULL, "
+                           "FURTHER DUPLICATES NOT RECORDED"
+                   END-IF
+               END-IF
+           ELSE
+               IF WS-SEEN-COUNT < WS-TABLE-MAX
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE EMPLOYEE-ID TO WS-SEEN-ENTRY(WS-SEEN-COUNT)
+               ELSE
+                   IF NOT WS-SEEN-TABLE-FULL
+                       SET WS-SEEN-TABLE-FULL TO TRUE
+                       DISPLAY "WARNING: SEEN-EMPLOYEE TABLE FULL, "
+                           "FURTHER DUPLICATE CHECKS SKIPPED"
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-PRINT-DUPLICATE-REPORT.
+           DISPLAY " "
+           DISPLAY "===== DUPLICATE EMPLOYEE ID REPORT ====="
+           IF WS-RESUMED-RUN
+               DISPLAY "*** PARTIAL - RESUMED FROM CHECKPOINT ***"
+           END-IF
+           IF WS-DUP-COUNT = ZERO
+               DISPLAY "NO DUPLICATE EMPLOYEE IDS FOUND"
+           ELSE
+               PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+                       UNTIL WS-TBL-IDX > WS-DUP-COUNT
+                   DISPLAY "DUPLICATE EMPLOYEE ID: "
+                       WS-DUP-ENTRY(WS-TBL-IDX)
+               END-PERFORM
+           END-IF.
+
+       2100-VALIDATE-RECORD.
+           MOVE SPACES TO WS-REJECT-REASON
+           SET WS-VALID-RECORD TO TRUE
+           EVALUATE TRUE
+               WHEN EMPLOYEE-ID NOT NUMERIC
+                   MOVE "001-EMPLOYEE ID NOT NUMERIC"
+                       TO WS-REJECT-REASON
+                   MOVE 'N' TO WS-VALID-SWITCH
+               WHEN DEPT-CODE NOT NUMERIC
+                   MOVE "002-DEPT CODE NOT NUMERIC"
+                       TO WS-REJECT-REASON
+                   MOVE 'N' TO WS-VALID-SWITCH
+               WHEN YEARS-SERVICE NOT NUMERIC
+                   MOVE "003-YEARS SERVICE NOT NUMERIC"
+                       TO WS-REJECT-REASON
+                   MOVE 'N' TO WS-VALID-SWITCH
+               WHEN YEARS-SERVICE > 50
+                   MOVE "004-YEARS SERVICE OUT OF RANGE"
+                       TO WS-REJECT-REASON
+                   MOVE 'N' TO WS-VALID-SWITCH
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2700-WRITE-REJECT-RECORD.
+           MOVE EMPLOYEE-RECORD TO REJECT-DATA
+           MOVE WS-REJECT-REASON TO REJECT-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-CT-REJECTED.
+
+       5000-PRINT-ROSTER-REPORT.
+           DISPLAY " "
+           DISPLAY "===== DEPARTMENT ROSTER REPORT ====="
+           MOVE ZERO TO WS-DEPT-SUBTOTAL
+           MOVE ZERO TO WS-GRAND-TOTAL
+           MOVE 'Y' TO WS-FIRST-DEPT-SWITCH
+           MOVE 'N' TO WS-ROSTER-EOF-SWITCH
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-DEPT-CODE
+               ON ASCENDING KEY SRT-LAST-NAME
+               USING EMPLOYEE-FILE-OUT
+               OUTPUT PROCEDURE IS 5100-ROSTER-OUTPUT
+           IF NOT WS-FIRST-DEPT
+               PERFORM 5200-PRINT-DEPT-SUBTOTAL
+           END-IF
+           DISPLAY " "
+           DISPLAY "GRAND TOTAL YEARS OF SERVICE: " WS-GRAND-TOTAL.
+
+       5100-ROSTER-OUTPUT.
+           PERFORM UNTIL WS-ROSTER-EOF
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-ROSTER-EOF-SWITCH
+                   NOT AT END
+                       PERFORM 5300-ROSTER-DETAIL
+               END-RETURN
+           END-PERFORM.
+
+       5300-ROSTER-DETAIL.
+           IF WS-FIRST-DEPT
+               PERFORM 5400-START-NEW-DEPT
+           ELSE
+               IF SRT-DEPT-CODE NOT = WS-PREV-DEPT-CODE
+                   PERFORM 5200-PRINT-DEPT-SUBTOTAL
+                   PERFORM 5400-START-NEW-DEPT
+               END-IF
+           END-IF
+           DISPLAY "  " SRT-LAST-NAME " " SRT-FIRST-NAME " "
+               SRT-EMPLOYEE-ID " " SRT-YEARS-SERVICE
+           ADD SRT-YEARS-SERVICE TO WS-DEPT-SUBTOTAL
+           ADD SRT-YEARS-SERVICE TO WS-GRAND-TOTAL.
+
+       5400-START-NEW-DEPT.
+           MOVE SRT-DEPT-CODE TO WS-PREV-DEPT-CODE
+           MOVE ZERO TO WS-DEPT-SUBTOTAL
+           MOVE 'N' TO WS-FIRST-DEPT-SWITCH
+           DISPLAY " "
+           DISPLAY "DEPARTMENT " SRT-DEPT-CODE " - " SRT-DEPT-NAME.
+
+       5200-PRINT-DEPT-SUBTOTAL.
+           DISPLAY "  SUBTOTAL YEARS OF SERVICE: " WS-DEPT-SUBTOTAL.
+
+       9900-TERMINATE.
+           IF WS-REJECT-FILE-OPEN
+               CLOSE REJECT-FILE
+           END-IF
+           IF WS-DEPT-MASTER-OPEN
+               CLOSE DEPARTMENT-MASTER
+           END-IF.
+
+       9000-PRINT-CONTROL-TOTALS.
+           DISPLAY " "
+           DISPLAY "===== CONTROL TOTALS ====="
+           DISPLAY "RECORDS READ:          " WS-CT-READ
+           DISPLAY "RECORDS WRITTEN:       " WS-CT-WRITTEN
+           DISPLAY "RECORDS REJECTED:      " WS-CT-REJECTED
+           DISPLAY "RECORDS SKIPPED:       " WS-CT-SKIPPED
+           DISPLAY "TOTAL YEARS SERVICE:   " WS-CT-YEARS-TOTAL
+           IF WS-CT-WRITTEN > ZERO
+               COMPUTE WS-CT-AVG-YEARS
+                   = WS-CT-YEARS-TOTAL / WS-CT-WRITTEN
+           ELSE
+               MOVE ZERO TO WS-CT-AVG-YEARS
+           END-IF
+           DISPLAY "AVERAGE YEARS SERVICE: " WS-CT-AVG-YEARS.
+
+       8300-GET-DEPT-NAME.
+           IF WS-DEPT-MASTER-OPEN
+               MOVE WS-LOOKUP-DEPT-CODE TO DM-DEPT-CODE
+               READ DEPARTMENT-MASTER
+                   INVALID KEY
+                       MOVE "UNKNOWN DEPARTMENT" TO WS-DEPT-NAME
+                   NOT INVALID KEY
+                       MOVE DM-DEPT-NAME TO WS-DEPT-NAME
+               END-READ
+           ELSE
+               MOVE "UNKNOWN DEPARTMENT" TO WS-DEPT-NAME
+           END-IF.
+
 
 
        END PROGRAM YOUR-PROGRAM-NAME.
